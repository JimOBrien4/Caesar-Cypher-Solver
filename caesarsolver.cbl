@@ -9,43 +9,268 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *Mimicking INDD and OUTDD symbolics from JCL
-       SELECT DATAIN ASSIGN "indd.txt" ORGANIZATION IS
+      *Mimicking INDD and OUTDD symbolics from JCL. The dataset names
+      *are resolved at runtime into DATAIN-DSN/DATAOUT-DSN (see
+      *INIT-DATASETS) so a rerun against different files doesn't
+      *require touching the source.
+       SELECT DATAIN ASSIGN TO DYNAMIC DATAIN-DSN ORGANIZATION IS
        LINE SEQUENTIAL.
-       SELECT DATAOUT ASSIGN "outdd.txt" ORGANIZATION IS
+       SELECT DATAOUT ASSIGN TO DYNAMIC DATAOUT-DSN ORGANIZATION IS
        LINE SEQUENTIAL.
+      *Restart checkpoint - holds the count of DATAIN records already
+      *processed by a prior run so a rerun can skip past them.
+       SELECT CHKPTFILE ASSIGN TO DYNAMIC CHKPT-DSN ORGANIZATION IS
+       LINE SEQUENTIAL
+       FILE STATUS IS CHKPT-STATUS.
+      *Audit trail - one line per DATAIN transaction, kept separate
+      *from the human-readable report on DATAOUT.
+       SELECT AUDITFILE ASSIGN TO DYNAMIC AUDIT-DSN ORGANIZATION IS
+       LINE SEQUENTIAL.
+      *Reference word list used by SOLVE to cross-check candidates -
+      *see LOAD-DICTIONARY. A missing dictionary just disables the
+      *cross-check.
+       SELECT DICTFILE ASSIGN TO DYNAMIC DICT-DSN ORGANIZATION IS
+       LINE SEQUENTIAL
+       FILE STATUS IS DICT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD DATAIN RECORDING MODE F LABEL RECORDS ARE OMITTED.
        01 USER-INPUT.
         02 MODE-IN PIC 9(1).
-      *1 for encrypt, 2 for decrypt, 3 for solve
+      *1 for encrypt, 2 for decrypt, 3 for solve, 4 for vigenere
         02 AMOUNT-IN PIC 9(2).
+        02 KEY-IN PIC X(20).
+      *keyword for MODE-IN 4 (Vigenere) - unused otherwise
+        02 CONTINUATION-FLAG PIC X(1).
+      *"Y" means PHRASE-IN continues on the next DATAIN record as
+      *part of the same logical message - see ASSEMBLE-PHRASE
         02 PHRASE-IN PIC X(77).
        FD DATAOUT RECORDING MODE F LABEL RECORDS ARE OMITTED.
-       01 PRINTOUT PIC X(80).
+      *Wide enough to take SOLVE-LINE/REJECT-LINE whole - both of
+      *those carry an 800-byte phrase field plus a prefix, so 800
+      *would silently truncate the tail of either line.
+       01 PRINTOUT PIC X(850).
+       FD CHKPTFILE RECORDING MODE F LABEL RECORDS ARE OMITTED.
+       01 CHKPT-RECORD PIC X(9).
+       FD AUDITFILE RECORDING MODE F LABEL RECORDS ARE OMITTED.
+       01 AUDIT-RECORD PIC X(1700).
+       FD DICTFILE RECORDING MODE F LABEL RECORDS ARE OMITTED.
+       01 DICT-RECORD PIC X(30).
        WORKING-STORAGE SECTION.
+      *Dataset names and default shift amount, resolved from the
+      *environment (mimicking JCL DD overrides and a PARM card) so a
+      *run against different files or a one-off shift doesn't need a
+      *recompile - see INIT-DATASETS.
+       01 DATAIN-DSN PIC X(100) VALUE "indd.txt".
+       01 DATAOUT-DSN PIC X(100) VALUE "outdd.txt".
+       01 CHKPT-DSN PIC X(100) VALUE "checkpoint.dat".
+       01 AUDIT-DSN PIC X(100) VALUE "audit.log".
+       01 DICT-DSN PIC X(100) VALUE "worddict.txt".
+       01 DEFAULT-AMOUNT PIC 9(2) VALUE 0.
+       01 ENV-OVERRIDE PIC X(100).
+      *Audit trail working fields
+       01 AUDIT-ORIGINAL PIC X(800).
+       01 AUDIT-RESULT PIC X(800).
+       01 AUDIT-LINE PIC X(1700).
+      *Dictionary cross-check for SOLVE candidates
+       01 DICT-STATUS PIC X(2).
+       01 WORDDICT-COUNT PIC 9(4) VALUE 0.
+       01 WORDDICT-TABLE.
+        05 WORDDICT-ENTRY PIC X(30) OCCURS 1000 TIMES.
+       01 DICT-IDX PIC 9(4).
+       01 DICT-FOUND PIC X(1).
+       01 DICT-HITS PIC 9(3).
+       01 BEST-DICT-HITS PIC 9(3).
+       01 BEST-DICT-SHIFT PIC 9(2).
+       01 TOKEN-PTR PIC 9(4).
+       01 TOKEN-SOURCE PIC X(800).
+       01 CUR-TOKEN PIC X(30).
+       01 DICT-LINE PIC X(100).
        01 EOF PIC 9 VALUE 0.
-       01 PHRASE-OUT PIC X(80).
-       01 LINEBREAK PIC X(80) VALUE "-".
+       01 PHRASE-OUT PIC X(800).
+       01 LINEBREAK PIC X(100) VALUE "-".
+      *Logical-message assembly for continuation records (up to ten
+      *77-character card images strung together as one message)
+       01 SAVE-MODE PIC 9(1).
+       01 SAVE-AMOUNT PIC 9(2).
+       01 SAVE-KEY PIC X(20).
+       01 WORK-AMOUNT PIC 9(2).
+       01 WORK-KEY PIC X(20).
+      *Shift actually used for the current transaction, as reported
+      *to WRITE-AUDIT - same as WORK-AMOUNT for ENCRYPT/DECRYPT, but
+      *for SOLVE (mode 3) WORK-AMOUNT is a try-count ceiling, not a
+      *shift, so it's overwritten with BEST-SHIFT once SOLVE settles
+      *on one.
+       01 AUDIT-SHIFT PIC 9(2) VALUE 0.
+       01 PHRASE-BUF PIC X(800).
+       01 PHRASE-PTR PIC 9(4) VALUE 1.
+      *Set by APPEND-PHRASE-LINE's ON OVERFLOW when a continuation
+      *chain runs past PHRASE-BUF's 800 bytes, so the run can flag it
+      *instead of silently dropping the tail the way a bare 77-byte
+      *PHRASE-IN once did.
+       01 PHRASE-TRUNCATED PIC X(1) VALUE "N".
+      *Letter-frequency scoring for SOLVE (weights E,T,A,O,N heaviest)
+       01 SHIFT-CTR PIC 9(2).
+       01 CUR-SCORE PIC 9(5).
+       01 BEST-SCORE PIC 9(5).
+       01 BEST-SHIFT PIC 9(2).
+       01 BEST-PHRASE PIC X(800).
+       01 LETTER-TALLY PIC 9(3).
+       01 SOLVE-LINE PIC X(850).
+       01 CANDIDATE-TABLE.
+        05 CANDIDATE-ENTRY PIC X(800) OCCURS 26 TIMES.
+      *Run-summary trailer counters
+       01 TOTAL-RECS PIC 9(7) VALUE 0.
+       01 TOTAL-ENCRYPT PIC 9(7) VALUE 0.
+       01 TOTAL-DECRYPT PIC 9(7) VALUE 0.
+       01 TOTAL-SOLVE PIC 9(7) VALUE 0.
+       01 TOTAL-VIGENERE PIC 9(7) VALUE 0.
+       01 TOTAL-REJECTS PIC 9(7) VALUE 0.
+       01 TOTAL-TRUNCATED PIC 9(7) VALUE 0.
+       01 TRAILER-LINE PIC X(150).
+      *Sized for its 23-byte prefix plus the full 800-byte PHRASE-BUF
+      *(STRING DELIMITED BY SIZE always carries all 800 bytes) -
+      *matches PRINTOUT so REJECT-MODE's WRITE doesn't chop it again.
+       01 REJECT-LINE PIC X(850).
+       01 TRUNC-LINE PIC X(100).
+      *Vigenere (keyword) cipher working fields
+       01 VIG-IDX PIC 9(3).
+       01 VIG-KEYIDX PIC 9(3).
+       01 VIG-KEYLEN PIC 9(3).
+       01 VIG-CHAR PIC X(1).
+       01 VIG-KEYCHAR PIC X(1).
+       01 VIG-SHIFTAMT PIC 9(2).
+       01 VIG-POS PIC 9(3).
+       01 VIG-NEWPOS PIC 9(3).
+      *Restart checkpoint fields
+       01 CHKPT-STATUS PIC X(2).
+       01 SKIP-COUNT PIC 9(9) VALUE 0.
+       01 ABS-COUNT PIC 9(9) VALUE 0.
+       01 CHKPT-WRITE-CTR PIC 9(3) VALUE 0.
+       01 CHKPT-INTERVAL PIC 9(3) VALUE 5.
        PROCEDURE DIVISION.
-       OPEN INPUT DATAIN OUTPUT DATAOUT.
+       PERFORM INIT-DATASETS.
+       PERFORM LOAD-CHECKPOINT.
+      *A restart (SKIP-COUNT > 0) must EXTEND the prior run's DATAOUT
+      *and AUDITFILE rather than reopening them OUTPUT, or the
+      *already-reported messages before the checkpoint are lost even
+      *though DATAIN correctly skips past them below.
+       OPEN INPUT DATAIN.
+       IF SKIP-COUNT > 0
+        OPEN EXTEND DATAOUT
+        OPEN EXTEND AUDITFILE
+       ELSE
+        OPEN OUTPUT DATAOUT
+        OPEN OUTPUT AUDITFILE
+       END-IF.
+       PERFORM LOAD-DICTIONARY.
        PERFORM READ-RECORD.
+      *SKIP-COUNT is a count of logical messages, not physical DATAIN
+      *records (see SAVE-CHECKPOINT), so re-run ASSEMBLE-PHRASE here
+      *rather than a raw READ-RECORD per skip - a message spanning
+      *continuation records is skipped whole instead of leaving the
+      *file positioned partway through it.
+       PERFORM SKIP-COUNT TIMES
+        IF EOF = 0
+         PERFORM ASSEMBLE-PHRASE
+        END-IF
+       END-PERFORM.
        PERFORM UNTIL EOF = 1
+        PERFORM ASSEMBLE-PHRASE
+        MOVE PHRASE-BUF TO AUDIT-ORIGINAL
         WRITE PRINTOUT FROM LINEBREAK
-        MOVE FUNCTION UPPER-CASE(PHRASE-IN) TO PHRASE-IN
-        EVALUATE MODE-IN
-         WHEN "1" PERFORM ENCRYPT
-         WHEN "2" PERFORM DECRYPT
-         WHEN "3" PERFORM SOLVE
+        ADD 1 TO TOTAL-RECS
+        IF PHRASE-TRUNCATED = "Y"
+         ADD 1 TO TOTAL-TRUNCATED
+         PERFORM WRITE-TRUNCATED-WARNING
+        END-IF
+        MOVE SAVE-AMOUNT TO WORK-AMOUNT
+        MOVE SAVE-KEY TO WORK-KEY
+      *AMOUNT-IN means a flat shift for ENCRYPT/DECRYPT but a
+      *brute-force try-count (normally 26) for SOLVE, so the two
+      *can't share the same "0 means use the default" substitution -
+      *SOLVE gets its own default of a full 26-shift search instead
+      *of whatever flat shift CAESAR_SHIFT happens to hold.
+        IF SAVE-MODE = 3
+         IF WORK-AMOUNT = 0
+          MOVE 26 TO WORK-AMOUNT
+         END-IF
+        ELSE
+         IF WORK-AMOUNT = 0 AND DEFAULT-AMOUNT NOT = 0
+          MOVE DEFAULT-AMOUNT TO WORK-AMOUNT
+         END-IF
+        END-IF
+        MOVE WORK-AMOUNT TO AUDIT-SHIFT
+        EVALUATE SAVE-MODE
+         WHEN 1 PERFORM ENCRYPT
+                MOVE PHRASE-OUT TO AUDIT-RESULT
+                ADD 1 TO TOTAL-ENCRYPT
+         WHEN 2 PERFORM DECRYPT
+                MOVE PHRASE-OUT TO AUDIT-RESULT
+                ADD 1 TO TOTAL-DECRYPT
+         WHEN 3 PERFORM SOLVE
+                MOVE BEST-PHRASE TO AUDIT-RESULT
+                MOVE BEST-SHIFT TO AUDIT-SHIFT
+                ADD 1 TO TOTAL-SOLVE
+         WHEN 4 PERFORM VIGENERE-ENCRYPT
+                MOVE PHRASE-OUT TO AUDIT-RESULT
+                ADD 1 TO TOTAL-VIGENERE
+         WHEN OTHER PERFORM REJECT-MODE
+                    MOVE SPACES TO AUDIT-RESULT
+                    ADD 1 TO TOTAL-REJECTS
         END-EVALUATE
-        PERFORM READ-RECORD
+        PERFORM WRITE-AUDIT
+        ADD 1 TO CHKPT-WRITE-CTR
+        IF CHKPT-WRITE-CTR >= CHKPT-INTERVAL
+         PERFORM SAVE-CHECKPOINT
+         MOVE 0 TO CHKPT-WRITE-CTR
+        END-IF
        END-PERFORM.
-       CLOSE DATAIN, DATAOUT.
+       PERFORM WRITE-TRAILER.
+       PERFORM CLEAR-CHECKPOINT.
+       CLOSE DATAIN, DATAOUT, AUDITFILE.
        STOP RUN.
 
+      *Resolves the DATAIN/DATAOUT/checkpoint dataset names and the
+      *default shift amount from the environment, mimicking JCL DD
+      *overrides and a PARM card. Any override left unset keeps the
+      *VALUE-clause default set above.
+       INIT-DATASETS.
+        ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "CAESAR_INDD"
+        IF ENV-OVERRIDE NOT = SPACES
+         MOVE ENV-OVERRIDE TO DATAIN-DSN
+        END-IF
+        MOVE SPACES TO ENV-OVERRIDE
+        ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "CAESAR_OUTDD"
+        IF ENV-OVERRIDE NOT = SPACES
+         MOVE ENV-OVERRIDE TO DATAOUT-DSN
+        END-IF
+        MOVE SPACES TO ENV-OVERRIDE
+        ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "CAESAR_CHKPT"
+        IF ENV-OVERRIDE NOT = SPACES
+         MOVE ENV-OVERRIDE TO CHKPT-DSN
+        END-IF
+        MOVE SPACES TO ENV-OVERRIDE
+        ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "CAESAR_AUDIT"
+        IF ENV-OVERRIDE NOT = SPACES
+         MOVE ENV-OVERRIDE TO AUDIT-DSN
+        END-IF
+        MOVE SPACES TO ENV-OVERRIDE
+        ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "CAESAR_DICT"
+        IF ENV-OVERRIDE NOT = SPACES
+         MOVE ENV-OVERRIDE TO DICT-DSN
+        END-IF
+        MOVE SPACES TO ENV-OVERRIDE
+        ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "CAESAR_SHIFT"
+        IF ENV-OVERRIDE NOT = SPACES
+         COMPUTE DEFAULT-AMOUNT = FUNCTION NUMVAL(ENV-OVERRIDE)
+        END-IF.
+
+      *Upper and lower case letters are shifted on separate INSPECT
+      *chains so mixed-case text and punctuation survive the round
+      *trip unchanged - only A-Z and a-z are touched.
        CAESAR-SHIFT.
-        INSPECT PHRASE-IN REPLACING
+        INSPECT PHRASE-BUF REPLACING
          ALL "A" BY "B"
          ALL "B" BY "C"
          ALL "C" BY "D"
@@ -72,31 +297,403 @@
          ALL "X" BY "Y"
          ALL "Y" BY "Z"
          ALL "Z" BY "A".
+        INSPECT PHRASE-BUF REPLACING
+         ALL "a" BY "b"
+         ALL "b" BY "c"
+         ALL "c" BY "d"
+         ALL "d" BY "e"
+         ALL "e" BY "f"
+         ALL "f" BY "g"
+         ALL "g" BY "h"
+         ALL "h" BY "i"
+         ALL "i" BY "j"
+         ALL "j" BY "k"
+         ALL "k" BY "l"
+         ALL "l" BY "m"
+         ALL "m" BY "n"
+         ALL "n" BY "o"
+         ALL "o" BY "p"
+         ALL "p" BY "q"
+         ALL "q" BY "r"
+         ALL "r" BY "s"
+         ALL "s" BY "t"
+         ALL "t" BY "u"
+         ALL "u" BY "v"
+         ALL "v" BY "w"
+         ALL "w" BY "x"
+         ALL "x" BY "y"
+         ALL "y" BY "z"
+         ALL "z" BY "a".
 
        ENCRYPT.
-        MOVE FUNCTION MOD(AMOUNT-IN,26) TO AMOUNT-IN.
-        PERFORM AMOUNT-IN TIMES
+        MOVE FUNCTION MOD(WORK-AMOUNT,26) TO WORK-AMOUNT.
+        PERFORM WORK-AMOUNT TIMES
          PERFORM CAESAR-SHIFT
         END-PERFORM.
-        MOVE PHRASE-IN TO PHRASE-OUT.
+        MOVE PHRASE-BUF TO PHRASE-OUT.
         WRITE PRINTOUT FROM PHRASE-OUT.
 
        DECRYPT.
-        MOVE FUNCTION MOD(AMOUNT-IN,26) TO AMOUNT-IN.
-        COMPUTE AMOUNT-IN = 26 - AMOUNT-IN
-        PERFORM AMOUNT-IN TIMES
+        MOVE FUNCTION MOD(WORK-AMOUNT,26) TO WORK-AMOUNT.
+        COMPUTE WORK-AMOUNT = 26 - WORK-AMOUNT
+        PERFORM WORK-AMOUNT TIMES
          PERFORM CAESAR-SHIFT
         END-PERFORM.
-        MOVE PHRASE-IN TO PHRASE-OUT.
+        MOVE PHRASE-BUF TO PHRASE-OUT.
         WRITE PRINTOUT FROM PHRASE-OUT.
 
        SOLVE.
-        PERFORM AMOUNT-IN TIMES
+        IF WORK-AMOUNT > 26
+         MOVE 26 TO WORK-AMOUNT
+        END-IF.
+        MOVE 0 TO BEST-SCORE
+        MOVE 0 TO BEST-SHIFT
+        MOVE SPACES TO BEST-PHRASE
+        MOVE 0 TO BEST-DICT-HITS
+        MOVE 0 TO BEST-DICT-SHIFT
+        MOVE 0 TO SHIFT-CTR
+        PERFORM WORK-AMOUNT TIMES
          PERFORM CAESAR-SHIFT
-         MOVE PHRASE-IN TO PHRASE-OUT
+         ADD 1 TO SHIFT-CTR
+         MOVE PHRASE-BUF TO CANDIDATE-ENTRY(SHIFT-CTR)
+         PERFORM SCORE-CANDIDATE
+         IF CUR-SCORE > BEST-SCORE
+          MOVE CUR-SCORE TO BEST-SCORE
+          MOVE SHIFT-CTR TO BEST-SHIFT
+          MOVE PHRASE-BUF TO BEST-PHRASE
+         END-IF
+         IF WORDDICT-COUNT > 0
+          PERFORM SCORE-DICTIONARY
+          IF DICT-HITS > BEST-DICT-HITS
+           MOVE DICT-HITS TO BEST-DICT-HITS
+           MOVE SHIFT-CTR TO BEST-DICT-SHIFT
+          END-IF
+         END-IF
+        END-PERFORM.
+        MOVE SPACES TO SOLVE-LINE
+        STRING "*** BEST GUESS (SHIFT=" DELIMITED BY SIZE
+            BEST-SHIFT DELIMITED BY SIZE
+            ") ***  " DELIMITED BY SIZE
+            BEST-PHRASE DELIMITED BY SIZE
+            INTO SOLVE-LINE
+        END-STRING.
+        WRITE PRINTOUT FROM SOLVE-LINE.
+        IF WORDDICT-COUNT > 0
+         MOVE SPACES TO DICT-LINE
+         STRING "*** DICTIONARY BEST (SHIFT=" DELIMITED BY SIZE
+             BEST-DICT-SHIFT DELIMITED BY SIZE
+             ", " DELIMITED BY SIZE
+             BEST-DICT-HITS DELIMITED BY SIZE
+             " WORD MATCHES) ***" DELIMITED BY SIZE
+             INTO DICT-LINE
+         END-STRING
+         WRITE PRINTOUT FROM DICT-LINE
+        END-IF.
+        WRITE PRINTOUT FROM LINEBREAK.
+        PERFORM VARYING SHIFT-CTR FROM 1 BY 1
+         UNTIL SHIFT-CTR > WORK-AMOUNT
+         MOVE CANDIDATE-ENTRY(SHIFT-CTR) TO PHRASE-OUT
          WRITE PRINTOUT FROM PHRASE-OUT
         END-PERFORM.
 
+      *Vigenere cipher - shifts each letter of PHRASE-BUF by the
+      *repeating keyword in WORK-KEY instead of a flat WORK-AMOUNT.
+       VIGENERE-ENCRYPT.
+        PERFORM CALC-KEY-LENGTH.
+        MOVE 0 TO VIG-KEYIDX.
+        PERFORM VARYING VIG-IDX FROM 1 BY 1 UNTIL VIG-IDX > 800
+         MOVE PHRASE-BUF(VIG-IDX:1) TO VIG-CHAR
+         IF (VIG-CHAR >= "A" AND VIG-CHAR <= "Z")
+          OR (VIG-CHAR >= "a" AND VIG-CHAR <= "z")
+          PERFORM NEXT-KEY-CHAR
+          PERFORM SHIFT-VIG-CHAR
+          MOVE VIG-CHAR TO PHRASE-BUF(VIG-IDX:1)
+         END-IF
+        END-PERFORM.
+        MOVE PHRASE-BUF TO PHRASE-OUT.
+        WRITE PRINTOUT FROM PHRASE-OUT.
+
+      *Finds the length of WORK-KEY (last non-space position). Falls
+      *back to a one-character key of "A" (no shift) if it is blank.
+       CALC-KEY-LENGTH.
+        PERFORM VARYING VIG-KEYLEN FROM 20 BY -1
+         UNTIL VIG-KEYLEN = 0 OR WORK-KEY(VIG-KEYLEN:1) NOT = SPACE
+        END-PERFORM.
+        IF VIG-KEYLEN = 0
+         MOVE 1 TO VIG-KEYLEN
+         MOVE "A" TO WORK-KEY(1:1)
+        END-IF.
+
+      *Advances to the next repeating key letter and derives its
+      *shift amount (0-25) from its position in the alphabet.
+       NEXT-KEY-CHAR.
+        ADD 1 TO VIG-KEYIDX.
+        IF VIG-KEYIDX > VIG-KEYLEN
+         MOVE 1 TO VIG-KEYIDX
+        END-IF.
+        MOVE WORK-KEY(VIG-KEYIDX:1) TO VIG-KEYCHAR.
+        IF VIG-KEYCHAR >= "a" AND VIG-KEYCHAR <= "z"
+         COMPUTE VIG-SHIFTAMT = FUNCTION ORD(VIG-KEYCHAR)
+          - FUNCTION ORD("a")
+        ELSE
+         COMPUTE VIG-SHIFTAMT = FUNCTION ORD(VIG-KEYCHAR)
+          - FUNCTION ORD("A")
+        END-IF.
+
+      *Shifts VIG-CHAR by VIG-SHIFTAMT positions, wrapping within its
+      *own case's alphabet so case is preserved.
+       SHIFT-VIG-CHAR.
+        IF VIG-CHAR >= "A" AND VIG-CHAR <= "Z"
+         COMPUTE VIG-POS = FUNCTION ORD(VIG-CHAR) - FUNCTION ORD("A")
+         COMPUTE VIG-NEWPOS = FUNCTION MOD(VIG-POS + VIG-SHIFTAMT, 26)
+         COMPUTE VIG-POS = VIG-NEWPOS + FUNCTION ORD("A")
+         MOVE FUNCTION CHAR(VIG-POS) TO VIG-CHAR
+        ELSE
+         COMPUTE VIG-POS = FUNCTION ORD(VIG-CHAR) - FUNCTION ORD("a")
+         COMPUTE VIG-NEWPOS = FUNCTION MOD(VIG-POS + VIG-SHIFTAMT, 26)
+         COMPUTE VIG-POS = VIG-NEWPOS + FUNCTION ORD("a")
+         MOVE FUNCTION CHAR(VIG-POS) TO VIG-CHAR
+        END-IF.
+
+      *Scores the current PHRASE-BUF shift by weighting the most
+      *common English letters (E,T,A,O,N) - higher score means the
+      *candidate looks more like real English text.
+       SCORE-CANDIDATE.
+        MOVE 0 TO CUR-SCORE
+        MOVE 0 TO LETTER-TALLY
+        INSPECT PHRASE-BUF TALLYING LETTER-TALLY FOR ALL "E" ALL "e"
+        COMPUTE CUR-SCORE = CUR-SCORE + LETTER-TALLY * 12
+        MOVE 0 TO LETTER-TALLY
+        INSPECT PHRASE-BUF TALLYING LETTER-TALLY FOR ALL "T" ALL "t"
+        COMPUTE CUR-SCORE = CUR-SCORE + LETTER-TALLY * 9
+        MOVE 0 TO LETTER-TALLY
+        INSPECT PHRASE-BUF TALLYING LETTER-TALLY FOR ALL "A" ALL "a"
+        COMPUTE CUR-SCORE = CUR-SCORE + LETTER-TALLY * 8
+        MOVE 0 TO LETTER-TALLY
+        INSPECT PHRASE-BUF TALLYING LETTER-TALLY FOR ALL "O" ALL "o"
+        COMPUTE CUR-SCORE = CUR-SCORE + LETTER-TALLY * 8
+        MOVE 0 TO LETTER-TALLY
+        INSPECT PHRASE-BUF TALLYING LETTER-TALLY FOR ALL "N" ALL "n"
+        COMPUTE CUR-SCORE = CUR-SCORE + LETTER-TALLY * 7.
+
+      *Loads the reference word list into WORDDICT-TABLE once at
+      *startup so SOLVE can cross-check candidates against it. A
+      *missing dictionary just leaves WORDDICT-COUNT at zero, which
+      *SOLVE treats as "no dictionary cross-check available".
+       LOAD-DICTIONARY.
+        MOVE 0 TO WORDDICT-COUNT.
+        OPEN INPUT DICTFILE.
+        IF DICT-STATUS = "00"
+         PERFORM UNTIL DICT-STATUS NOT = "00"
+          READ DICTFILE
+          IF DICT-STATUS = "00" AND WORDDICT-COUNT < 1000
+           ADD 1 TO WORDDICT-COUNT
+           MOVE DICT-RECORD TO WORDDICT-ENTRY(WORDDICT-COUNT)
+          END-IF
+         END-PERFORM
+         CLOSE DICTFILE
+        END-IF.
+
+      *Counts whitespace-delimited tokens in the current SOLVE
+      *candidate (CANDIDATE-ENTRY(SHIFT-CTR)) that match an entry in
+      *WORDDICT-TABLE, so the dictionary hit count can back up the
+      *frequency-analysis guess.
+       SCORE-DICTIONARY.
+        MOVE 0 TO DICT-HITS
+        MOVE CANDIDATE-ENTRY(SHIFT-CTR) TO TOKEN-SOURCE
+        MOVE 1 TO TOKEN-PTR
+        PERFORM UNTIL TOKEN-PTR > LENGTH OF TOKEN-SOURCE
+         MOVE SPACES TO CUR-TOKEN
+         UNSTRING TOKEN-SOURCE DELIMITED BY SPACE
+          INTO CUR-TOKEN
+          WITH POINTER TOKEN-PTR
+         END-UNSTRING
+         IF CUR-TOKEN NOT = SPACES
+          PERFORM LOOKUP-DICT-WORD
+          IF DICT-FOUND = "Y"
+           ADD 1 TO DICT-HITS
+          END-IF
+         END-IF
+        END-PERFORM.
+
+      *Case-insensitive linear search of WORDDICT-TABLE for CUR-TOKEN.
+       LOOKUP-DICT-WORD.
+        MOVE "N" TO DICT-FOUND
+        PERFORM VARYING DICT-IDX FROM 1 BY 1
+         UNTIL DICT-IDX > WORDDICT-COUNT OR DICT-FOUND = "Y"
+         IF FUNCTION UPPER-CASE(CUR-TOKEN) =
+            FUNCTION UPPER-CASE(WORDDICT-ENTRY(DICT-IDX))
+          MOVE "Y" TO DICT-FOUND
+         END-IF
+        END-PERFORM.
+
+      *Writes the end-of-run record counts so a batch report can be
+      *reconciled against the DATAIN record count without re-reading
+      *the whole file. These counts are for THIS invocation only - on
+      *a checkpoint restart the pre-checkpoint messages already have
+      *their own trailer further up outdd.txt from the run that
+      *processed them, so reconcile a restarted job by adding this
+      *trailer's counts to the prior one's rather than expecting a
+      *single cumulative total.
+       WRITE-TRAILER.
+        WRITE PRINTOUT FROM LINEBREAK.
+        MOVE SPACES TO TRAILER-LINE.
+        STRING "*** RUN SUMMARY: " DELIMITED BY SIZE
+            TOTAL-RECS DELIMITED BY SIZE
+            " RECORDS READ (ENCRYPT=" DELIMITED BY SIZE
+            TOTAL-ENCRYPT DELIMITED BY SIZE
+            " DECRYPT=" DELIMITED BY SIZE
+            TOTAL-DECRYPT DELIMITED BY SIZE
+            " SOLVE=" DELIMITED BY SIZE
+            TOTAL-SOLVE DELIMITED BY SIZE
+            " VIGENERE=" DELIMITED BY SIZE
+            TOTAL-VIGENERE DELIMITED BY SIZE
+            " REJECTS=" DELIMITED BY SIZE
+            TOTAL-REJECTS DELIMITED BY SIZE
+            " TRUNCATED=" DELIMITED BY SIZE
+            TOTAL-TRUNCATED DELIMITED BY SIZE
+            ") ***" DELIMITED BY SIZE
+            INTO TRAILER-LINE
+        END-STRING.
+        WRITE PRINTOUT FROM TRAILER-LINE.
+
+      *A MODE-IN value other than 1, 2, 3 or 4 is a bad control card -
+      *flag it plainly instead of letting it vanish from the report.
+       REJECT-MODE.
+        MOVE SPACES TO REJECT-LINE.
+        STRING "*** INVALID MODE (" DELIMITED BY SIZE
+            SAVE-MODE DELIMITED BY SIZE
+            "): " DELIMITED BY SIZE
+            PHRASE-BUF DELIMITED BY SIZE
+            INTO REJECT-LINE
+        END-STRING.
+        WRITE PRINTOUT FROM REJECT-LINE.
+
+      *A continuation chain ran past PHRASE-BUF's 800-byte capacity -
+      *flag it on the report instead of quietly working with a
+      *shortened phrase the way a bare 77-byte PHRASE-IN once did.
+       WRITE-TRUNCATED-WARNING.
+        MOVE SPACES TO TRUNC-LINE.
+        STRING "*** MESSAGE TRUNCATED (EXCEEDED 800 CHARACTERS) ***"
+            DELIMITED BY SIZE
+            INTO TRUNC-LINE
+        END-STRING.
+        WRITE PRINTOUT FROM TRUNC-LINE.
+
+      *Appends one audit line per transaction (mode, shift amount or
+      *Vigenere key, original PHRASE-BUF and resulting PHRASE-OUT/
+      *BEST-PHRASE) to AUDITFILE so a later "what did we encode and
+      *with what shift" question doesn't depend on the DATAOUT report
+      *layout. Mode 4 (Vigenere) has no single shift amount, so its
+      *keyword is reported instead of a meaningless SHIFT=00.
+       WRITE-AUDIT.
+        MOVE SPACES TO AUDIT-LINE
+        IF SAVE-MODE = 4
+         STRING "MODE=" DELIMITED BY SIZE
+             SAVE-MODE DELIMITED BY SIZE
+             " KEY=" DELIMITED BY SIZE
+             WORK-KEY DELIMITED BY SIZE
+             " IN=" DELIMITED BY SIZE
+             AUDIT-ORIGINAL DELIMITED BY SIZE
+             " OUT=" DELIMITED BY SIZE
+             AUDIT-RESULT DELIMITED BY SIZE
+             INTO AUDIT-LINE
+         END-STRING
+        ELSE
+         STRING "MODE=" DELIMITED BY SIZE
+             SAVE-MODE DELIMITED BY SIZE
+             " SHIFT=" DELIMITED BY SIZE
+             AUDIT-SHIFT DELIMITED BY SIZE
+             " IN=" DELIMITED BY SIZE
+             AUDIT-ORIGINAL DELIMITED BY SIZE
+             " OUT=" DELIMITED BY SIZE
+             AUDIT-RESULT DELIMITED BY SIZE
+             INTO AUDIT-LINE
+         END-STRING
+        END-IF.
+        WRITE AUDIT-RECORD FROM AUDIT-LINE.
+
+      *Assembles a full logical message out of one or more physical
+      *DATAIN records. The current USER-INPUT record (already read by
+      *the caller) is the first line; CONTINUATION-FLAG = "Y" says
+      *more PHRASE-IN text follows on the next DATAIN record for the
+      *same MODE-IN/AMOUNT-IN/KEY-IN. Leaves the following, unrelated
+      *record read and ready for the caller's next iteration.
+       ASSEMBLE-PHRASE.
+        MOVE MODE-IN TO SAVE-MODE
+        MOVE AMOUNT-IN TO SAVE-AMOUNT
+        MOVE KEY-IN TO SAVE-KEY
+        MOVE SPACES TO PHRASE-BUF
+        MOVE 1 TO PHRASE-PTR
+        MOVE "N" TO PHRASE-TRUNCATED
+        PERFORM APPEND-PHRASE-LINE
+        PERFORM UNTIL CONTINUATION-FLAG NOT = "Y"
+         PERFORM READ-RECORD
+         IF EOF = 0
+          PERFORM APPEND-PHRASE-LINE
+         ELSE
+          MOVE "N" TO CONTINUATION-FLAG
+         END-IF
+        END-PERFORM.
+      *The look-ahead read below loads the next message's first line
+      *for the caller's following iteration - skip it once EOF has
+      *already been hit above, or this READ would be a second READ
+      *past end-of-file and abend.
+        IF EOF = 0
+         PERFORM READ-RECORD
+        END-IF.
+
+      *Appends the current PHRASE-IN card image onto PHRASE-BUF at
+      *PHRASE-PTR, joining continuation lines with no gap so a word
+      *split across the 77-character boundary reassembles correctly.
+      *PHRASE-IN is trimmed first - DELIMITED BY SIZE on the raw
+      *77-byte field would carry its trailing pad spaces along too,
+      *landing the next line's text ~50-60 characters further out
+      *instead of right after the split word.
+      *ON OVERFLOW catches a chain that runs past PHRASE-BUF's 800
+      *bytes so ASSEMBLE-PHRASE's caller can flag it rather than let
+      *the excess vanish silently.
+       APPEND-PHRASE-LINE.
+        STRING FUNCTION TRIM(PHRASE-IN) DELIMITED BY SIZE
+            INTO PHRASE-BUF
+            WITH POINTER PHRASE-PTR
+            ON OVERFLOW
+             MOVE "Y" TO PHRASE-TRUNCATED
+        END-STRING.
+
+      *Reads the checkpoint left by a prior run, if any, so this run
+      *can skip the DATAIN records that were already processed. A
+      *missing or empty checkpoint file simply means start at record 1.
+       LOAD-CHECKPOINT.
+        MOVE 0 TO SKIP-COUNT.
+        OPEN INPUT CHKPTFILE.
+        IF CHKPT-STATUS = "00"
+         READ CHKPTFILE
+         IF CHKPT-STATUS = "00"
+          COMPUTE SKIP-COUNT = FUNCTION NUMVAL(CHKPT-RECORD)
+         END-IF
+         CLOSE CHKPTFILE
+        END-IF.
+
+      *Records how many DATAIN records have been consumed so far
+      *(prior-run skip plus this run's progress) in case the job is
+      *cancelled before it reaches EOF.
+       SAVE-CHECKPOINT.
+        COMPUTE ABS-COUNT = SKIP-COUNT + TOTAL-RECS.
+        OPEN OUTPUT CHKPTFILE.
+        MOVE ABS-COUNT TO CHKPT-RECORD.
+        WRITE CHKPT-RECORD.
+        CLOSE CHKPTFILE.
+
+      *Resets the checkpoint once a run finishes normally so the next
+      *run starts fresh from the top of DATAIN.
+       CLEAR-CHECKPOINT.
+        OPEN OUTPUT CHKPTFILE.
+        MOVE 0 TO ABS-COUNT.
+        MOVE ABS-COUNT TO CHKPT-RECORD.
+        WRITE CHKPT-RECORD.
+        CLOSE CHKPTFILE.
+
        READ-RECORD.
         READ DATAIN AT END MOVE 1 TO EOF
         END-READ.
